@@ -1,39 +1,647 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BSORT-DEV.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-       01 TEMP PIC 9 VALUE 0.
-       01 I PIC 9 VALUE 0.
-       01 J PIC 9 VALUE 0.
-       01 ARRLENGTH PIC 9 VALUE 5.
-
-       01 ARRAY-TABLE.
-	      02 ARR PIC 9 OCCURS 5 TIMES.
-	    
-       
-PROCEDURE DIVISION.
-DISPLAY "ENTER ANY FIVE NUMBERS (from 0 to 9): ".
-       PERFORM UNTIL I = 5
-          ADD 1 TO I 
-          ACCEPT ARR(I)
-       END-PERFORM.
-
-DISPLAY "ORIGINAL ARRAY : " ARRAY-TABLE.
-
-PERFORM VARYING I FROM 1 BY 1 UNTIL I > ARRLENGTH
-       PERFORM VARYING J FROM 1 BY 1 UNTIL J > ARRLENGTH  
-         IF ARR(J) > ARR(J + 1) 
-           MOVE ARR(J) TO TEMP
-           MOVE ARR(J + 1) TO ARR(J)
-           MOVE TEMP TO ARR(J + 1)
-         END-IF
-        
-    
-       END-PERFORM
-     
-END-PERFORM.
-DISPLAY "SORTED ARRAY: " ARRAY-TABLE.
-
-STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BSORT-DEV.
+000300 AUTHOR.        R HENNESSY.
+000400 INSTALLATION.  DATA CENTER SERVICES.
+000500 DATE-WRITTEN.  01/04/2009.
+000600 DATE-COMPILED.
+000700*---------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*---------------------------------------------------------------
+001000* 01/04/09  RH   ORIGINAL CODING - INTERACTIVE FIVE NUMBER SORT.
+001100* 08/09/26  RH   CHANGED INPUT FROM CONSOLE ACCEPT TO A
+001200*                SEQUENTIAL INPUT DATASET (NUM-INPUT-FILE) SO
+001300*                THE PROGRAM CAN RUN UNATTENDED IN BATCH.
+001310* 08/09/26  RH   SORTED RESULT IS NOW ALSO WRITTEN TO A
+001320*                SEQUENTIAL OUTPUT DATASET (NUM-OUTPUT-FILE).
+001330* 08/09/26  RH   ARRAY-TABLE IS NOW OCCURS DEPENDING ON THE
+001340*                ACTUAL NUMBER OF RECORDS READ (BS-RECORD-COUNT)
+001350*                INSTEAD OF A FIXED FIVE-ELEMENT TABLE.
+001360* 08/09/26  RH   REPLACED THE BUBBLE SORT WITH A SHELL SORT SO
+001370*                RUN TIME HOLDS UP AS VOLUMES GROW.
+001380* 08/09/26  RH   ADDED INPUT VALIDATION.  NON-NUMERIC AND
+001390*                BLANK VALUES ARE NOW WRITTEN TO AN EXCEPTION
+001391*                REPORT (EXCEPTION-REPORT-FILE) AND SKIPPED
+001392*                INSTEAD OF ABENDING THE RUN.
+001393* 08/09/26  RH   ADDED A SORT DIRECTION PARAMETER CARD
+001394*                (PARM-FILE) SO THE SAME PROGRAM CAN BE RUN
+001395*                ASCENDING OR DESCENDING.
+001396* 08/09/26  RH   ADDED CHECKPOINT/RESTART.  THE SORT PASS NOW
+001397*                CHECKPOINTS ITS POSITION AND ARRAY-TABLE TO
+001398*                RESTART-FILE, AND A RESTART RUN (PARM-RESTART
+001399*                -IND = Y) RESUMES FROM THE LAST CHECKPOINT
+001400*                INSTEAD OF RESORTING FROM RECORD ONE.
+001401* 08/09/26  RH   ADDED A CONTROL REPORT (CONTROL-REPORT-FILE)
+001402*                SHOWING RECORDS SORTED, REJECTED, MINIMUM AND
+001403*                MAXIMUM VALUES, AND THE DUPLICATE COUNT.
+001404* 08/09/26  RH   ADDED A RECONCILIATION PASS AGAINST YESTERDAY'S
+001405*                OUTPUT (PRIOR-OUTPUT-FILE).  RECON-REPORT-FILE
+001406*                NOW LISTS EACH DIGIT VALUE AS NEW, DROPPED, OR
+001407*                REPEATED VERSUS THE PRIOR RUN, OR MARKS TODAY
+001408*                AS THE BASELINE IF NO PRIOR OUTPUT IS FOUND.
+001410*---------------------------------------------------------------
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER.  IBM-370.
+001800 OBJECT-COMPUTER.  IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT NUM-INPUT-FILE  ASSIGN TO NUMIN
+002200                            ORGANIZATION IS SEQUENTIAL.
+002204     SELECT NUM-OUTPUT-FILE ASSIGN TO NUMOUT
+002208                            ORGANIZATION IS SEQUENTIAL.
+002212     SELECT EXCEPTION-REPORT-FILE
+002216                            ASSIGN TO EXCPRPT
+002220                            ORGANIZATION IS SEQUENTIAL.
+002224     SELECT PARM-FILE       ASSIGN TO PARMCARD
+002228                            ORGANIZATION IS SEQUENTIAL.
+002232     SELECT RESTART-FILE    ASSIGN TO RESTART
+002236                            ORGANIZATION IS SEQUENTIAL
+002240                            FILE STATUS IS WS-RESTART-FILE-STATUS.
+002244     SELECT CONTROL-REPORT-FILE
+002248                            ASSIGN TO CTLRPT
+002252                            ORGANIZATION IS SEQUENTIAL.
+002256     SELECT PRIOR-OUTPUT-FILE
+002260                            ASSIGN TO PRIOROUT
+002264                            ORGANIZATION IS SEQUENTIAL
+002268                            FILE STATUS IS WS-PRIOR-FILE-STATUS.
+002272     SELECT RECON-REPORT-FILE
+002276                            ASSIGN TO RECNRPT
+002280                            ORGANIZATION IS SEQUENTIAL.
+002300*
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  NUM-INPUT-FILE
+002700     RECORDING MODE IS F
+002800     LABEL RECORDS ARE STANDARD.
+002900 01  NUM-INPUT-RECORD.
+003000     02  NI-ARR-VALUE        PIC X(01).
+003010*
+003020 FD  NUM-OUTPUT-FILE
+003030     RECORDING MODE IS F
+003040     LABEL RECORDS ARE STANDARD.
+003050 01  NUM-OUTPUT-RECORD.
+003060     02  NO-ARR-VALUE        PIC 9(01).
+003070*
+003080 FD  EXCEPTION-REPORT-FILE
+003090     RECORDING MODE IS F
+003091     LABEL RECORDS ARE STANDARD.
+003092 01  EXCEPTION-REPORT-RECORD.
+003093     02  ER-RECORD-NUMBER    PIC 9(04).
+003094     02  FILLER              PIC X(02)  VALUE SPACES.
+003095     02  ER-OFFENDING-VALUE  PIC X(01).
+003096     02  FILLER              PIC X(02)  VALUE SPACES.
+003097     02  ER-REASON           PIC X(20).
+003098*
+003099 FD  PARM-FILE
+003100     RECORDING MODE IS F
+003110     LABEL RECORDS ARE STANDARD.
+003120 01  PARM-RECORD.
+003130     02  PARM-SORT-DIRECTION PIC X(01).
+003135     02  PARM-RESTART-IND    PIC X(01).
+003137     02  PARM-RUN-ID         PIC X(08).
+003140     02  FILLER              PIC X(70).
+003145*
+003150 FD  RESTART-FILE
+003151     RECORDING MODE IS F
+003152     LABEL RECORDS ARE STANDARD.
+003153 01  RESTART-RECORD.
+003154     02  RST-RECORD-COUNT    PIC 9(04).
+003155     02  RST-GAP             PIC 9(04).
+003156     02  RST-I               PIC 9(04).
+003157     02  RST-DIRECTION       PIC X(01).
+003158     02  RST-REJECT-COUNT    PIC 9(04).
+003159     02  RST-RUN-ID          PIC X(08).
+003180     02  RST-ARRAY-VALUES    PIC 9(01) OCCURS 9999 TIMES.
+003182*
+003184 FD  CONTROL-REPORT-FILE
+003186     RECORDING MODE IS F
+003188     LABEL RECORDS ARE STANDARD.
+003190 01  CONTROL-REPORT-RECORD       PIC X(80).
+003192*
+003194 FD  PRIOR-OUTPUT-FILE
+003196     RECORDING MODE IS F
+003198     LABEL RECORDS ARE STANDARD.
+003200 01  PRIOR-OUTPUT-RECORD.
+003202     02  PO-ARR-VALUE        PIC 9(01).
+003204*
+003206 FD  RECON-REPORT-FILE
+003208     RECORDING MODE IS F
+003210     LABEL RECORDS ARE STANDARD.
+003212 01  RECON-REPORT-RECORD         PIC X(80).
+003214*
+003216 WORKING-STORAGE SECTION.
+003300*---------------------------------------------------------------
+003400* SWITCHES
+003500*---------------------------------------------------------------
+003600 01  WS-SWITCHES.
+003700     02  WS-EOF-SW           PIC X(01)  VALUE "N".
+003800         88  END-OF-INPUT               VALUE "Y".
+003810     02  WS-VALID-SW         PIC X(01)  VALUE "Y".
+003820         88  INPUT-VALUE-IS-VALID        VALUE "Y".
+003830         88  INPUT-VALUE-IS-INVALID      VALUE "N".
+003840     02  WS-DIRECTION-SW     PIC X(01)  VALUE "A".
+003850         88  SORT-ASCENDING               VALUE "A".
+003860         88  SORT-DESCENDING              VALUE "D".
+003870     02  WS-RESTART-SW       PIC X(01)  VALUE "N".
+003880         88  RUN-IS-RESTARTED             VALUE "Y".
+003890     02  WS-RESTART-FILE-STATUS PIC X(02) VALUE "00".
+003891     02  WS-PRIOR-FILE-STATUS PIC X(02) VALUE "00".
+003892     02  WS-PRIOR-EOF-SW     PIC X(01)  VALUE "N".
+003893         88  END-OF-PRIOR-OUTPUT          VALUE "Y".
+003894     02  WS-PRIOR-EXISTS-SW  PIC X(01)  VALUE "N".
+003895         88  PRIOR-OUTPUT-FILE-EXISTS     VALUE "Y".
+003896     02  WS-TRUNCATION-SW    PIC X(01)  VALUE "N".
+003897         88  INPUT-WAS-TRUNCATED          VALUE "Y".
+003900*
+004000*---------------------------------------------------------------
+004100* COUNTERS AND SUBSCRIPTS
+004200*---------------------------------------------------------------
+004300 77  TEMP                    PIC 9(01)  VALUE 0.
+004400 77  I                       PIC 9(04)  VALUE 0  COMP.
+004500 77  J                       PIC 9(04)  VALUE 0  COMP.
+004550 77  BS-MAX-RECORDS          PIC 9(04)  VALUE 9999 COMP.
+004560 77  BS-RECORD-COUNT         PIC 9(04)  VALUE 0    COMP.
+004570 77  BS-GAP                  PIC 9(04)  VALUE 0    COMP.
+004580 77  BS-INPUT-RECORD-NUMBER  PIC 9(04)  VALUE 0    COMP.
+004590 77  BS-REJECT-COUNT         PIC 9(04)  VALUE 0    COMP.
+004610 77  BS-START-I              PIC 9(04)  VALUE 0    COMP.
+004620 77  BS-CHECKPOINT-INTERVAL  PIC 9(04)  VALUE 0500 COMP.
+004630 77  BS-CHECKPOINT-COUNTER   PIC 9(04)  VALUE 0    COMP.
+004640 77  BS-MIN-VALUE            PIC 9(01)  VALUE 0.
+004650 77  BS-MAX-VALUE            PIC 9(01)  VALUE 0.
+004660 77  BS-DUPLICATE-COUNT      PIC 9(04)  VALUE 0    COMP.
+004665 77  WS-RUN-ID               PIC X(08)  VALUE SPACES.
+004670*
+004680*---------------------------------------------------------------
+004690* CONTROL REPORT WORK AREAS
+004700*---------------------------------------------------------------
+004710 77  WS-REPORT-NUMBER        PIC ZZZ9.
+004711*
+004712*---------------------------------------------------------------
+004713* RECONCILIATION WORK AREAS - BS-TODAY-COUNT AND BS-PRIOR-COUNT
+004714* ARE SUBSCRIPTED 1 THRU 10, HOLDING THE NUMBER OF TIMES EACH
+004715* DIGIT VALUE 0 THRU 9 APPEARS IN TODAY'S SORTED ARRAY-TABLE
+004716* AND IN YESTERDAY'S NUM-OUTPUT-FILE (PRIOR-OUTPUT-FILE).
+004717*---------------------------------------------------------------
+004718 01  RECON-COUNT-TABLE.
+004719     02  BS-TODAY-COUNT      PIC 9(04)  COMP OCCURS 10 TIMES.
+004720     02  BS-PRIOR-COUNT      PIC 9(04)  COMP OCCURS 10 TIMES.
+004721 77  BS-DIGIT-VALUE          PIC 9(01)  VALUE 0.
+004722 77  WS-RECON-VALUE          PIC 9(01)  VALUE 0.
+004723 77  WS-RECON-TODAY-NUM      PIC ZZZ9.
+004724 77  WS-RECON-PRIOR-NUM      PIC ZZZ9.
+004725 77  WS-RECON-STATUS         PIC X(08)  VALUE SPACES.
+004800*---------------------------------------------------------------
+004900* SORT WORK TABLE - OCCURS DEPENDING ON THE NUMBER OF INPUT
+004910* RECORDS ACTUALLY READ, UP TO BS-MAX-RECORDS.
+005000*---------------------------------------------------------------
+005100 01  ARRAY-TABLE.
+005200     02  ARR                 PIC 9(01)
+005210         OCCURS 0 TO 9999 TIMES DEPENDING ON BS-RECORD-COUNT.
+005300*
+005400 PROCEDURE DIVISION.
+005500*===============================================================
+005600* 0000-MAINLINE
+005700*===============================================================
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE
+006000         THRU 1000-INITIALIZE-EXIT.
+006050     PERFORM 1200-READ-PARM-CARD
+006060         THRU 1200-READ-PARM-CARD-EXIT.
+006070     PERFORM 2000-RESTART-CHECK
+006080         THRU 2000-RESTART-CHECK-EXIT.
+006300     IF BS-RECORD-COUNT > 0
+006310         DISPLAY "ORIGINAL ARRAY : " ARRAY-TABLE
+006320     END-IF.
+006400     PERFORM 4000-SORT-ARRAY
+006500         THRU 4000-SORT-ARRAY-EXIT.
+006600     IF BS-RECORD-COUNT > 0
+006605         DISPLAY "SORTED ARRAY: " ARRAY-TABLE
+006607     END-IF.
+006610     PERFORM 5000-WRITE-OUTPUT-FILE
+006620         THRU 5000-WRITE-OUTPUT-FILE-EXIT.
+006630     PERFORM 6000-BUILD-CONTROL-REPORT
+006640         THRU 6000-BUILD-CONTROL-REPORT-EXIT.
+006650     PERFORM 7000-RECONCILE-WITH-PRIOR-RUN
+006660         THRU 7000-RECONCILE-WITH-PRIOR-RUN-EXIT.
+006700     PERFORM 8000-TERMINATE
+006800         THRU 8000-TERMINATE-EXIT.
+006900     STOP RUN.
+007000*===============================================================
+007100* 1000-INITIALIZE
+007200*===============================================================
+007300 1000-INITIALIZE.
+007400     OPEN INPUT  NUM-INPUT-FILE.
+007410     OPEN OUTPUT NUM-OUTPUT-FILE.
+007420     OPEN OUTPUT EXCEPTION-REPORT-FILE.
+007430     OPEN OUTPUT CONTROL-REPORT-FILE.
+007440     OPEN OUTPUT RECON-REPORT-FILE.
+007500 1000-INITIALIZE-EXIT.
+007600     EXIT.
+007610*===============================================================
+007620* 1200-READ-PARM-CARD - READ THE SORT DIRECTION PARAMETER CARD.
+007630* A MISSING OR BLANK CARD DEFAULTS TO ASCENDING.
+007640*===============================================================
+007650 1200-READ-PARM-CARD.
+007660     OPEN INPUT PARM-FILE.
+007670     READ PARM-FILE
+007680         AT END
+007690             SET SORT-ASCENDING TO TRUE
+007700         NOT AT END
+007710             IF PARM-SORT-DIRECTION = "D"
+007720                 SET SORT-DESCENDING TO TRUE
+007730             ELSE
+007740                 SET SORT-ASCENDING TO TRUE
+007750             END-IF
+007752             IF PARM-RESTART-IND = "Y"
+007754                 SET RUN-IS-RESTARTED TO TRUE
+007756             END-IF
+007758             MOVE PARM-RUN-ID TO WS-RUN-ID
+007760     END-READ.
+007770     CLOSE PARM-FILE.
+007780 1200-READ-PARM-CARD-EXIT.
+007790     EXIT.
+007792*===============================================================
+007794* 2000-RESTART-CHECK - LOAD ARRAY-TABLE EITHER FROM THE LAST
+007796* CHECKPOINT (RESTART RUN) OR FROM NUM-INPUT-FILE (NORMAL RUN).
+007798*===============================================================
+007801 2000-RESTART-CHECK.
+007802     IF RUN-IS-RESTARTED
+007803         PERFORM 2100-READ-RESTART-RECORD
+007804             THRU 2100-READ-RESTART-RECORD-EXIT
+007805     END-IF.
+007806     IF NOT RUN-IS-RESTARTED
+007807         PERFORM 3000-READ-INPUT-FILE
+007808             THRU 3000-READ-INPUT-FILE-EXIT
+007809     END-IF.
+007810 2000-RESTART-CHECK-EXIT.
+007811     EXIT.
+007812*===============================================================
+007813* 2100-READ-RESTART-RECORD - RESTORE RECORD COUNT, SORT
+007814* POSITION, AND ARRAY-TABLE FROM RESTART-FILE.  IF NO CHECKPOINT
+007815* EXISTS YET, OR THE ONE ON FILE DOES NOT CARRY THIS RUN'S
+007816* PARMCARD RUN-ID (A STALE CHECKPOINT LEFT BY SOME EARLIER,
+007817* UNRELATED RUN), FALL BACK TO A NORMAL READ OF NUM-INPUT-FILE
+007818* INSTEAD OF TRUSTING IT.
+007819*===============================================================
+007820 2100-READ-RESTART-RECORD.
+007821     OPEN INPUT RESTART-FILE.
+007822     IF WS-RESTART-FILE-STATUS NOT = "00"
+007823         MOVE "N" TO WS-RESTART-SW
+007824     ELSE
+007825         READ RESTART-FILE
+007826             AT END
+007827                 MOVE "N" TO WS-RESTART-SW
+007828             NOT AT END
+007829                 IF RST-RUN-ID NOT = WS-RUN-ID
+007830                     MOVE "N" TO WS-RESTART-SW
+007831             DISPLAY "RESTART CHECKPOINT RUN-ID '" RST-RUN-ID
+007832                 "' NOT THIS RUN'S '" WS-RUN-ID
+007833                 "' - IGNORING STALE CHECKPOINT"
+007834                 ELSE
+007835                     MOVE RST-RECORD-COUNT TO BS-RECORD-COUNT
+007836                     MOVE RST-GAP          TO BS-GAP
+007837                     COMPUTE BS-START-I = RST-I + 1
+007838                     MOVE RST-DIRECTION    TO WS-DIRECTION-SW
+007839                     MOVE RST-REJECT-COUNT TO BS-REJECT-COUNT
+007840                     PERFORM VARYING I FROM 1 BY 1
+007841                         UNTIL I > BS-RECORD-COUNT
+007842                         MOVE RST-ARRAY-VALUES(I) TO ARR(I)
+007843                     END-PERFORM
+007844                 END-IF
+007845         END-READ
+007846         CLOSE RESTART-FILE
+007847     END-IF.
+007848 2100-READ-RESTART-RECORD-EXIT.
+007849     EXIT.
+007855*===============================================================
+007856* 3000-READ-INPUT-FILE - LOAD ARRAY-TABLE FROM NUM-INPUT-FILE
+007857*===============================================================
+008000 3000-READ-INPUT-FILE.
+008100     PERFORM UNTIL END-OF-INPUT OR I = BS-MAX-RECORDS
+008110         OR BS-INPUT-RECORD-NUMBER = BS-MAX-RECORDS
+008200         READ NUM-INPUT-FILE
+008300             AT END
+008400                 SET END-OF-INPUT TO TRUE
+008500             NOT AT END
+008510                 ADD 1 TO BS-INPUT-RECORD-NUMBER
+008520                 PERFORM 3100-VALIDATE-INPUT-RECORD
+008530                     THRU 3100-VALIDATE-INPUT-RECORD-EXIT
+008540                 IF INPUT-VALUE-IS-VALID
+008600                     ADD 1 TO I
+008610                     MOVE I TO BS-RECORD-COUNT
+008700                     MOVE NI-ARR-VALUE TO ARR(I)
+008720                 ELSE
+008730                     PERFORM 3200-WRITE-EXCEPTION-RECORD
+008740                         THRU 3200-WRITE-EXCEPTION-RECORD-EXIT
+008750                 END-IF
+008800         END-READ
+008900     END-PERFORM.
+008950     IF NOT END-OF-INPUT
+008960         SET INPUT-WAS-TRUNCATED TO TRUE
+008970     END-IF.
+009000 3000-READ-INPUT-FILE-EXIT.
+009100     EXIT.
+009110*===============================================================
+009120* 3100-VALIDATE-INPUT-RECORD - REJECT NON-NUMERIC, BLANK, OR
+009130* NEGATIVE VALUES SO A BAD RECORD CANNOT ABEND THE RUN.
+009140*===============================================================
+009150 3100-VALIDATE-INPUT-RECORD.
+009160     SET INPUT-VALUE-IS-VALID TO TRUE.
+009170     IF NI-ARR-VALUE IS NOT NUMERIC
+009180         SET INPUT-VALUE-IS-INVALID TO TRUE
+009190     END-IF.
+009195 3100-VALIDATE-INPUT-RECORD-EXIT.
+009196     EXIT.
+009197*===============================================================
+009198* 3200-WRITE-EXCEPTION-RECORD - LOG A REJECTED INPUT VALUE
+009199*===============================================================
+009200 3200-WRITE-EXCEPTION-RECORD.
+009210     ADD 1 TO BS-REJECT-COUNT.
+009220     MOVE BS-INPUT-RECORD-NUMBER TO ER-RECORD-NUMBER.
+009230     MOVE NI-ARR-VALUE           TO ER-OFFENDING-VALUE.
+009240     MOVE "NON-NUMERIC VALUE"    TO ER-REASON.
+009250     WRITE EXCEPTION-REPORT-RECORD.
+009260 3200-WRITE-EXCEPTION-RECORD-EXIT.
+009270     EXIT.
+009280*===============================================================
+009300* 4000-SORT-ARRAY - SHELL SORT OF ARRAY-TABLE.  REPLACES THE
+009310* ORIGINAL BUBBLE SORT, WHICH WAS O(N**2) AND DID NOT SCALE
+009320* ONCE ARRAY-TABLE STOPPED BEING A FIXED FIVE ELEMENTS.
+009330* SORTS ASCENDING OR DESCENDING PER WS-DIRECTION-SW, SET BY
+009340* THE PARAMETER CARD READ IN 1200-READ-PARM-CARD.  ON A RESTART
+009350* RUN, BS-GAP AND BS-START-I PICK UP WHERE 2100-READ-RESTART
+009360* -RECORD LEFT OFF INSTEAD OF STARTING OVER AT RECORD ONE.
+009400*===============================================================
+009500 4000-SORT-ARRAY.
+009505     IF NOT RUN-IS-RESTARTED
+009506         COMPUTE BS-GAP = BS-RECORD-COUNT / 2
+009507         MOVE BS-GAP TO BS-START-I
+009508     END-IF.
+009520     PERFORM UNTIL BS-GAP = 0
+009600         PERFORM VARYING I FROM BS-START-I BY 1
+009610             UNTIL I > BS-RECORD-COUNT
+009620             MOVE ARR(I) TO TEMP
+009630             MOVE I      TO J
+009700             PERFORM UNTIL J <= BS-GAP
+009710                 OR (SORT-ASCENDING  AND ARR(J - BS-GAP) <= TEMP)
+009720                 OR (SORT-DESCENDING AND ARR(J - BS-GAP) >= TEMP)
+009900                 MOVE ARR(J - BS-GAP) TO ARR(J)
+010000                 SUBTRACT BS-GAP FROM J
+010300             END-PERFORM
+010310             MOVE TEMP TO ARR(J)
+010320             ADD 1 TO BS-CHECKPOINT-COUNTER
+010330             IF BS-CHECKPOINT-COUNTER >= BS-CHECKPOINT-INTERVAL
+010340                 PERFORM 4200-CHECKPOINT-SAVE
+010350                     THRU 4200-CHECKPOINT-SAVE-EXIT
+010360                 MOVE 0 TO BS-CHECKPOINT-COUNTER
+010370             END-IF
+010400         END-PERFORM
+010410         COMPUTE BS-GAP = BS-GAP / 2
+010411         MOVE BS-GAP TO BS-START-I
+010420     END-PERFORM.
+010500 4000-SORT-ARRAY-EXIT.
+010600     EXIT.
+010610*===============================================================
+010611* 4200-CHECKPOINT-SAVE - SNAPSHOT THE CURRENT SORT POSITION AND
+010612* ARRAY-TABLE TO RESTART-FILE SO A LATER RUN CAN RESUME HERE
+010613* INSTEAD OF RESORTING FROM RECORD ONE.
+010614*===============================================================
+010615 4200-CHECKPOINT-SAVE.
+010616     OPEN OUTPUT RESTART-FILE.
+010617     MOVE BS-RECORD-COUNT  TO RST-RECORD-COUNT.
+010618     MOVE BS-GAP           TO RST-GAP.
+010619     MOVE I                TO RST-I.
+010620     MOVE WS-DIRECTION-SW  TO RST-DIRECTION.
+010621     MOVE BS-REJECT-COUNT  TO RST-REJECT-COUNT.
+010622     PERFORM VARYING J FROM 1 BY 1 UNTIL J > BS-RECORD-COUNT
+010623         MOVE ARR(J) TO RST-ARRAY-VALUES(J)
+010624     END-PERFORM.
+010625     WRITE RESTART-RECORD.
+010626     CLOSE RESTART-FILE.
+010627 4200-CHECKPOINT-SAVE-EXIT.
+010629     EXIT.
+010630*===============================================================
+010635* 5000-WRITE-OUTPUT-FILE - WRITE SORTED VALUES TO NUM-OUTPUT-FILE
+010638*===============================================================
+010640 5000-WRITE-OUTPUT-FILE.
+010650     PERFORM VARYING I FROM 1 BY 1 UNTIL I > BS-RECORD-COUNT
+010660         MOVE ARR(I) TO NO-ARR-VALUE
+010670         WRITE NUM-OUTPUT-RECORD
+010680     END-PERFORM.
+010690 5000-WRITE-OUTPUT-FILE-EXIT.
+010695     EXIT.
+010696*===============================================================
+010697* 6000-BUILD-CONTROL-REPORT - SCAN THE SORTED ARRAY-TABLE FOR
+010698* THE MINIMUM, MAXIMUM, AND DUPLICATE VALUES, THEN WRITE THE
+010699* CONTROL REPORT.
+010700*===============================================================
+010701 6000-BUILD-CONTROL-REPORT.
+010702     MOVE 0 TO BS-MIN-VALUE.
+010703     MOVE 0 TO BS-MAX-VALUE.
+010704     MOVE 0 TO BS-DUPLICATE-COUNT.
+010705     IF BS-RECORD-COUNT > 0
+010706         MOVE ARR(1) TO BS-MIN-VALUE
+010707         MOVE ARR(1) TO BS-MAX-VALUE
+010708         PERFORM VARYING I FROM 1 BY 1 UNTIL I > BS-RECORD-COUNT
+010709             IF ARR(I) < BS-MIN-VALUE
+010710                 MOVE ARR(I) TO BS-MIN-VALUE
+010711             END-IF
+010712             IF ARR(I) > BS-MAX-VALUE
+010713                 MOVE ARR(I) TO BS-MAX-VALUE
+010714             END-IF
+010715             IF I > 1 AND ARR(I) = ARR(I - 1)
+010716                 ADD 1 TO BS-DUPLICATE-COUNT
+010717             END-IF
+010718         END-PERFORM
+010719     END-IF.
+010720     PERFORM 6100-WRITE-CONTROL-REPORT
+010721         THRU 6100-WRITE-CONTROL-REPORT-EXIT.
+010722 6000-BUILD-CONTROL-REPORT-EXIT.
+010723     EXIT.
+010724*===============================================================
+010725* 6100-WRITE-CONTROL-REPORT - WRITE THE CONTROL REPORT DETAIL
+010726* LINES TO CONTROL-REPORT-FILE.
+010727*===============================================================
+010728 6100-WRITE-CONTROL-REPORT.
+010729     MOVE SPACES TO CONTROL-REPORT-RECORD.
+010730     STRING "BSORT-DEV CONTROL REPORT" DELIMITED BY SIZE
+010731         INTO CONTROL-REPORT-RECORD.
+010732     WRITE CONTROL-REPORT-RECORD.
+010733*
+010734     MOVE BS-RECORD-COUNT TO WS-REPORT-NUMBER.
+010735     MOVE SPACES TO CONTROL-REPORT-RECORD.
+010736     STRING "RECORDS SORTED.......: " DELIMITED BY SIZE
+010737            WS-REPORT-NUMBER          DELIMITED BY SIZE
+010738         INTO CONTROL-REPORT-RECORD.
+010739     WRITE CONTROL-REPORT-RECORD.
+010740*
+010741     MOVE BS-REJECT-COUNT TO WS-REPORT-NUMBER.
+010742     MOVE SPACES TO CONTROL-REPORT-RECORD.
+010743     STRING "RECORDS REJECTED.....: " DELIMITED BY SIZE
+010744            WS-REPORT-NUMBER          DELIMITED BY SIZE
+010745         INTO CONTROL-REPORT-RECORD.
+010746     WRITE CONTROL-REPORT-RECORD.
+010747*
+010748     MOVE BS-MIN-VALUE TO WS-REPORT-NUMBER.
+010749     MOVE SPACES TO CONTROL-REPORT-RECORD.
+010750     STRING "MINIMUM VALUE........: " DELIMITED BY SIZE
+010751            WS-REPORT-NUMBER          DELIMITED BY SIZE
+010752         INTO CONTROL-REPORT-RECORD.
+010753     WRITE CONTROL-REPORT-RECORD.
+010754*
+010755     MOVE BS-MAX-VALUE TO WS-REPORT-NUMBER.
+010756     MOVE SPACES TO CONTROL-REPORT-RECORD.
+010757     STRING "MAXIMUM VALUE........: " DELIMITED BY SIZE
+010758            WS-REPORT-NUMBER          DELIMITED BY SIZE
+010759         INTO CONTROL-REPORT-RECORD.
+010760     WRITE CONTROL-REPORT-RECORD.
+010761*
+010762     MOVE BS-DUPLICATE-COUNT TO WS-REPORT-NUMBER.
+010763     MOVE SPACES TO CONTROL-REPORT-RECORD.
+010764     STRING "DUPLICATE VALUES FOUND: " DELIMITED BY SIZE
+010765            WS-REPORT-NUMBER           DELIMITED BY SIZE
+010766         INTO CONTROL-REPORT-RECORD.
+010767     WRITE CONTROL-REPORT-RECORD.
+010770*
+010771     IF INPUT-WAS-TRUNCATED
+010772         MOVE SPACES TO CONTROL-REPORT-RECORD
+010773         STRING "INPUT TRUNCATED AT ...:   9999 RECORDS"
+010774             DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+010775         WRITE CONTROL-REPORT-RECORD
+010776     END-IF.
+010779*
+010780     IF RUN-IS-RESTARTED
+010781         MOVE SPACES TO CONTROL-REPORT-RECORD
+010782         STRING "RUN RESTARTED - EXCEPTION REPORT EXCLUDES "
+010783             DELIMITED BY SIZE
+010784             "PRE-CHECKPOINT REJECTS" DELIMITED BY SIZE
+010785             INTO CONTROL-REPORT-RECORD
+010786         WRITE CONTROL-REPORT-RECORD
+010787     END-IF.
+010790 6100-WRITE-CONTROL-REPORT-EXIT.
+010791     EXIT.
+010871*===============================================================
+010872* 7000-RECONCILE-WITH-PRIOR-RUN - COMPARE TODAY'S SORTED
+010873* ARRAY-TABLE AGAINST YESTERDAY'S NUM-OUTPUT-FILE (CARRIED
+010874* FORWARD AS PRIOR-OUTPUT-FILE) AND REPORT, BY DIGIT VALUE,
+010875* WHICH VALUES ARE NEW TODAY, WHICH DROPPED OFF, AND WHICH
+010876* REPEATED FROM THE PRIOR RUN.  IF NO PRIOR RUN OUTPUT IS
+010877* AVAILABLE YET, TODAY'S RUN SIMPLY BECOMES THE BASELINE.  A
+010878* PRIOROUT DD ALLOCATED DUMMY OPENS WITH STATUS "00" BUT HAS NO
+010879* RECORDS, SO "NO PRIOR OUTPUT" IS DETECTED BY THE FIRST READ
+010880* COMING BACK AT END, NOT BY THE OPEN STATUS ALONE.
+010881*===============================================================
+010882 7000-RECONCILE-WITH-PRIOR-RUN.
+010883     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+010884         MOVE 0 TO BS-TODAY-COUNT(I)
+010885         MOVE 0 TO BS-PRIOR-COUNT(I)
+010886     END-PERFORM.
+010887     PERFORM VARYING I FROM 1 BY 1 UNTIL I > BS-RECORD-COUNT
+010888         COMPUTE J = ARR(I) + 1
+010889         ADD 1 TO BS-TODAY-COUNT(J)
+010890     END-PERFORM.
+010891     OPEN INPUT PRIOR-OUTPUT-FILE.
+010892     IF WS-PRIOR-FILE-STATUS NOT = "00"
+010893         MOVE "N" TO WS-PRIOR-EXISTS-SW
+010894     ELSE
+010895         PERFORM 7100-READ-PRIOR-OUTPUT-RECORD
+010896             THRU 7100-READ-PRIOR-OUTPUT-RECORD-EXIT
+010897         IF END-OF-PRIOR-OUTPUT
+010898             MOVE "N" TO WS-PRIOR-EXISTS-SW
+010899         ELSE
+010900             MOVE "Y" TO WS-PRIOR-EXISTS-SW
+010901             PERFORM UNTIL END-OF-PRIOR-OUTPUT
+010902                 PERFORM 7100-READ-PRIOR-OUTPUT-RECORD
+010903                     THRU 7100-READ-PRIOR-OUTPUT-RECORD-EXIT
+010904             END-PERFORM
+010905         END-IF
+010906         CLOSE PRIOR-OUTPUT-FILE
+010907     END-IF.
+010908     PERFORM 7200-WRITE-RECON-REPORT
+010909         THRU 7200-WRITE-RECON-REPORT-EXIT.
+010910 7000-RECONCILE-WITH-PRIOR-RUN-EXIT.
+010911     EXIT.
+010912*===============================================================
+010913* 7100-READ-PRIOR-OUTPUT-RECORD - ACCUMULATE A COUNT OF EACH
+010914* DIGIT VALUE FOUND IN YESTERDAY'S OUTPUT DATASET.
+010915*===============================================================
+010916 7100-READ-PRIOR-OUTPUT-RECORD.
+010917     READ PRIOR-OUTPUT-FILE
+010918         AT END
+010919             SET END-OF-PRIOR-OUTPUT TO TRUE
+010920         NOT AT END
+010921             COMPUTE J = PO-ARR-VALUE + 1
+010922             ADD 1 TO BS-PRIOR-COUNT(J)
+010923     END-READ.
+010924 7100-READ-PRIOR-OUTPUT-RECORD-EXIT.
+010925     EXIT.
+010926*===============================================================
+010927* 7200-WRITE-RECON-REPORT - WRITE THE RECONCILIATION REPORT
+010928* HEADING, THEN ONE DETAIL LINE PER DIGIT VALUE THAT APPEARED
+010929* IN EITHER TODAY'S OR YESTERDAY'S OUTPUT.
+010930*===============================================================
+010931 7200-WRITE-RECON-REPORT.
+010932     MOVE SPACES TO RECON-REPORT-RECORD.
+010933     STRING "BSORT-DEV RECONCILIATION REPORT" DELIMITED BY SIZE
+010934         INTO RECON-REPORT-RECORD.
+010935     WRITE RECON-REPORT-RECORD.
+010936     IF NOT PRIOR-OUTPUT-FILE-EXISTS
+010937         MOVE SPACES TO RECON-REPORT-RECORD
+010938         STRING "NO PRIOR RUN OUTPUT FOUND - TODAY IS BASELINE"
+010939             DELIMITED BY SIZE INTO RECON-REPORT-RECORD
+010940         WRITE RECON-REPORT-RECORD
+010941     ELSE
+010942         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+010943             IF BS-TODAY-COUNT(I) > 0 OR BS-PRIOR-COUNT(I) > 0
+010944                 PERFORM 7300-WRITE-RECON-DETAIL-LINE
+010945                     THRU 7300-WRITE-RECON-DETAIL-LINE-EXIT
+010946             END-IF
+010947         END-PERFORM
+010948     END-IF.
+010949 7200-WRITE-RECON-REPORT-EXIT.
+010950     EXIT.
+010951*===============================================================
+010952* 7300-WRITE-RECON-DETAIL-LINE - CLASSIFY ONE DIGIT VALUE AS
+010953* NEW (IN TODAY'S OUTPUT BUT NOT YESTERDAY'S), DROPPED (IN
+010954* YESTERDAY'S BUT NOT TODAY'S), OR REPEATED (IN BOTH), AND
+010955* WRITE ITS DETAIL LINE.
+010956*===============================================================
+010957 7300-WRITE-RECON-DETAIL-LINE.
+010958     COMPUTE BS-DIGIT-VALUE = I - 1.
+010959     MOVE BS-DIGIT-VALUE     TO WS-RECON-VALUE.
+010960     MOVE BS-TODAY-COUNT(I)  TO WS-RECON-TODAY-NUM.
+010961     MOVE BS-PRIOR-COUNT(I)  TO WS-RECON-PRIOR-NUM.
+010962     IF BS-PRIOR-COUNT(I) = 0
+010963         MOVE "NEW"      TO WS-RECON-STATUS
+010964     ELSE
+010965         IF BS-TODAY-COUNT(I) = 0
+010966             MOVE "DROPPED"  TO WS-RECON-STATUS
+010967         ELSE
+010968             MOVE "REPEATED" TO WS-RECON-STATUS
+010969         END-IF
+010970     END-IF.
+010971     MOVE SPACES TO RECON-REPORT-RECORD.
+010972     STRING "VALUE "          DELIMITED BY SIZE
+010973            WS-RECON-VALUE    DELIMITED BY SIZE
+010974            "  TODAY COUNT: " DELIMITED BY SIZE
+010975            WS-RECON-TODAY-NUM DELIMITED BY SIZE
+010976            "  PRIOR COUNT: " DELIMITED BY SIZE
+010977            WS-RECON-PRIOR-NUM DELIMITED BY SIZE
+010978            "  "              DELIMITED BY SIZE
+010979            WS-RECON-STATUS   DELIMITED BY SIZE
+010980         INTO RECON-REPORT-RECORD.
+010981     WRITE RECON-REPORT-RECORD.
+010982 7300-WRITE-RECON-DETAIL-LINE-EXIT.
+010983     EXIT.
+010984*===============================================================
+010985* 8000-TERMINATE
+010986*===============================================================
+011000 8000-TERMINATE.
+011100     CLOSE NUM-INPUT-FILE.
+011110     CLOSE NUM-OUTPUT-FILE.
+011120     CLOSE EXCEPTION-REPORT-FILE.
+011130     CLOSE CONTROL-REPORT-FILE.
+011140     CLOSE RECON-REPORT-FILE.
+011200 8000-TERMINATE-EXIT.
+011300     EXIT.
