@@ -0,0 +1,118 @@
+000100 //BSORT    JOB (ACCTNO),'DAILY NUMBER SORT',CLASS=A,MSGCLASS=X,
+000200 //             REGION=0M,NOTIFY=&SYSUID
+000300 //*--------------------------------------------------------
+000400 //* JCL TO RUN BSORT-DEV AS A SCHEDULED NIGHTLY BATCH STEP.
+000500 //* SORTS THE DAILY NUMBER FILE (NUMIN) AND PRODUCES THE
+000600 //* SORTED OUTPUT, AN EXCEPTION REPORT, A CONTROL REPORT, AND
+000700 //* A RECONCILIATION REPORT AGAINST THE PRIOR RUN'S OUTPUT.
+000800 //* A RESTART DATASET IS CARRIED FORWARD SO THE SORT STEP CAN
+000900 //* BE RESTARTED FROM CHECKPOINT IF IT FAILS MID-RUN.  NUMOUT,
+001000 //* EXCPRPT, CTLRPT, AND RECNRPT ARE ALL GDGS SO EACH NIGHT'S
+001100 //* RUN CATALOGS A NEW GENERATION INSTEAD OF COLLIDING WITH
+001200 //* THE FIXED DATASET NAME A PRIOR NIGHT'S RUN LEFT BEHIND, AND
+001300 //* SO THE PRIOR NUMOUT GENERATION REMAINS AVAILABLE FOR
+001400 //* RECONCILIATION.
+001500 //*
+001600 //* MODIFICATION HISTORY
+001700 //*   08/09/2026  RAH  INITIAL JCL FOR SCHEDULED EXECUTION
+001800 //*   08/09/2026  RAH  NUMOUT CHANGED TO A GDG AND A PRIOROUT/
+001900 //*                    RECNRPT DD PAIR ADDED FOR THE NEW
+002000 //*                    RECONCILIATION-AGAINST-PRIOR-RUN STEP
+002100 //*   08/09/2026  RAH  RESTART'S ABNORMAL-TERMINATION DISPOSITION
+002200 //*                    CHANGED TO CATLG SO AN ABEND NO LONGER
+002300 //*                    SCRATCHES THE CHECKPOINT THE RESTART RUN
+002400 //*                    NEEDS.  ADDED STEP005/IFPRIOR SO A FIRST-
+002500 //*                    EVER RUN, WITH NO PRIOR NUMOUT GENERATION
+002600 //*                    YET CATALOGED, DOES NOT FAIL ALLOCATION
+002700 //*                    FOR PRIOROUT.
+002800 //*   08/09/2026  RAH  RESTART'S LRECL CORRECTED TO 10016 TO
+002900 //*                    MATCH RST-REJECT-COUNT BEING ADDED TO
+003000 //*                    RESTART-RECORD.  ADDED STEP007/IFALLOC TO
+003100 //*                    PRE-ALLOCATE RESTART THE FIRST TIME IT IS
+003200 //*                    EVER NEEDED, AND CHANGED STEP010'S RESTART
+003300 //*                    DD FROM DISP=MOD TO DISP=OLD SO EACH
+003400 //*                    CHECKPOINT OVERLAYS THE PRIOR ONE RATHER
+003500 //*                    THAN APPENDING ANOTHER RECORD BEHIND IT.
+003600 //*                    EXCPRPT, CTLRPT, AND RECNRPT CHANGED TO
+003700 //*                    GDGS SO A SECOND NIGHT'S RUN DOES NOT FAIL
+003800 //*                    ALLOCATION AGAINST A DATASET NAME THE
+003900 //*                    FIRST NIGHT'S RUN ALREADY CATALOGED.
+004000 //*   08/09/2026  RAH  STEP005 NOW TESTS THE NUMOUT GDG BASE
+004010 //*                    ITSELF (LISTCAT ... GDG) INSTEAD OF THE
+004020 //*                    HARDCODED G0001V00 GENERATION, SO IFPRIOR
+004030 //*                    STILL FINDS A PRIOR GENERATION AFTER THE
+004040 //*                    FIRST ONE AGES OFF THE GDG'S RETENTION.
+004041 //*   08/09/2026  RAH  RESTART'S LRECL CORRECTED TO 10024 TO
+004042 //*                    MATCH RST-RUN-ID BEING ADDED TO
+004043 //*                    RESTART-RECORD SO A RESTART RUN CAN
+004044 //*                    DETECT A CHECKPOINT LEFT BY A DIFFERENT RUN.
+004050 //*--------------------------------------------------------
+004100 //STEP005  EXEC PGM=IDCAMS
+004200 //SYSPRINT DD SYSOUT=*
+004300 //SYSIN    DD *
+004400   LISTCAT ENTRIES(PROD.BSORT.NUMOUT) GDG
+004500 /*
+004600 //*--------------------------------------------------------
+004700 //* STEP005 RC=0 MEANS THE GDG BASE CURRENTLY HAS AT LEAST
+004800 //* ONE ACTIVE GENERATION, SO A PRIOR RUN'S OUTPUT EXISTS TO
+004900 //* RECONCILE AGAINST.  TESTING THE BASE ITSELF (RATHER THAN A
+005000 //* HARDCODED ABSOLUTE GENERATION NUMBER SUCH AS G0001V00)
+005100 //* KEEPS WORKING AFTER GENERATION ONE AGES OFF THE GDG'S
+005200 //* RETENTION LIMIT.  RC=4/8 (NO ENTRIES FOUND) MEANS THIS IS
+005300 //* THE FIRST-EVER RUN OF THE JOB, SO PRIOROUT IS ALLOCATED
+005400 //* DUMMY BELOW AND BSORT-DEV'S OWN FILE-STATUS/FIRST-READ
+005500 //* CHECK ON PRIOR-OUTPUT-FILE TREATS THAT THE SAME AS "NO
+005600 //* PRIOR RUN OUTPUT FOUND".
+005700 //*--------------------------------------------------------
+005800 //STEP007  EXEC PGM=IDCAMS
+005900 //SYSPRINT DD SYSOUT=*
+006000 //SYSIN    DD *
+006100   LISTCAT ENTRIES(PROD.BSORT.RESTART)
+006200 /*
+006300 //*--------------------------------------------------------
+006400 //* STEP007 RC=0 MEANS RESTART ALREADY EXISTS FROM AN EARLIER
+006500 //* RUN.  RC<>0 MEANS IT HAS NEVER BEEN ALLOCATED, SO IFALLOC
+006600 //* BELOW ALLOCATES IT EMPTY.  EITHER WAY, STEP010 OPENS
+006700 //* RESTART DISP=OLD SO 4200-CHECKPOINT-SAVE'S OPEN OUTPUT
+006800 //* TRUNCATES AND REWRITES A SINGLE CURRENT CHECKPOINT RECORD
+006900 //* EACH TIME, RATHER THAN DISP=MOD APPENDING A NEW RECORD
+007000 //* BEHIND THE OLD ONE AT EVERY CHECKPOINT INTERVAL.
+007100 //*--------------------------------------------------------
+007200 //IFALLOC  IF (STEP007.RC <> 0) THEN
+007300 //STEP008  EXEC PGM=IEFBR14
+007400 //RESTART  DD DISP=(NEW,CATLG,CATLG),
+007500 //             DSN=PROD.BSORT.RESTART,
+007600 //             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+007700 //             DCB=(RECFM=FB,LRECL=10024,BLKSIZE=0)
+007800 //         ENDIF
+007900 //STEP010  EXEC PGM=BSORT-DEV
+008000 //STEPLIB  DD DISP=SHR,DSN=PROD.BSORT.LOADLIB
+008100 //NUMIN    DD DISP=SHR,DSN=PROD.BSORT.NUMIN
+008200 //NUMOUT   DD DISP=(NEW,CATLG,DELETE),
+008300 //             DSN=PROD.BSORT.NUMOUT(+1),
+008400 //             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+008500 //             DCB=(RECFM=FB,LRECL=1,BLKSIZE=0)
+008600 //EXCPRPT  DD DISP=(NEW,CATLG,DELETE),
+008700 //             DSN=PROD.BSORT.EXCPRPT(+1),
+008800 //             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+008900 //             DCB=(RECFM=FB,LRECL=29,BLKSIZE=0)
+009000 //PARMCARD DD DISP=SHR,DSN=PROD.BSORT.PARMCARD
+009100 //RESTART  DD DISP=(OLD,CATLG,CATLG),
+009200 //             DSN=PROD.BSORT.RESTART,
+009300 //             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+009400 //             DCB=(RECFM=FB,LRECL=10024,BLKSIZE=0)
+009500 //CTLRPT   DD DISP=(NEW,CATLG,DELETE),
+009600 //             DSN=PROD.BSORT.CTLRPT(+1),
+009700 //             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+009800 //             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+009900 //IFPRIOR  IF (STEP005.RC = 0) THEN
+010000 //PRIOROUT DD DISP=SHR,DSN=PROD.BSORT.NUMOUT(0)
+010100 //         ELSE
+010200 //PRIOROUT DD DUMMY
+010300 //         ENDIF
+010400 //RECNRPT  DD DISP=(NEW,CATLG,DELETE),
+010500 //             DSN=PROD.BSORT.RECNRPT(+1),
+010600 //             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+010700 //             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+010800 //SYSOUT   DD SYSOUT=*
+010900 //SYSUDUMP DD SYSOUT=*
